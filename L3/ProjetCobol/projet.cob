@@ -21,6 +21,7 @@ FILE-CONTROL.
        ORGANIZATION indexed
        ACCESS IS DYNAMIC
        RECORD KEY IS fcle_numA
+       LOCK MODE IS EXCLUSIVE
        FILE STATUS IS fcle_stat.
        SELECT fparties ASSIGN TO "partie.dat"
        ORGANIZATION indexed
@@ -37,6 +38,15 @@ FILE-CONTROL.
        ALTERNATE RECORD KEY IS fder_idT WITH DUPLICATES
        ALTERNATE RECORD KEY IS fder_touridT WITH DUPLICATES
        FILE STATUS IS fder_stat.
+       SELECT frapport ASSIGN TO "rapport.dat"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS frap_stat.
+       SELECT fhistorique ASSIGN TO "historique.dat"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS fhist_stat.
+       SELECT fstandings ASSIGN TO "standings.csv"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS fstd_stat.
 DATA DIVISION.
 FILE SECTION.
        FD ftournois.
@@ -76,12 +86,27 @@ FILE SECTION.
               02 fder_tour PIC 9(2).
               02 fder_idV PIC 9(3).
               02 fder_touridT PIC X(5).
+       FD frapport.
+       01 frapTamp PIC X(80).
+       FD fhistorique.
+       01 fhistTamp PIC X(120).
+       FD fstandings.
+       01 fstdTamp PIC X(120).
 WORKING-STORAGE SECTION.
        77 ftour_stat PIC 9(2).
        77 fjo_stat PIC 9(2).
        77 fcle_stat PIC 9(2).
        77 fpa_stat PIC 9(2).
        77 fder_stat PIC 9(2).
+       77 frap_stat PIC 9(2).
+       77 fhist_stat PIC 9(2).
+       77 WhistTour PIC 9(2).
+       77 Wancien_pts PIC 9(4).
+       77 Wnouveau_pts PIC 9(4).
+       77 Whist_date PIC 9(8).
+       77 Whist_heure PIC 9(6).
+       77 WmaxId PIC 9(3).
+       77 fstd_stat PIC 9(2).
        77 Wto_id PIC 9(2).
        77 Wfin PIC 9(2).
        77 Wtrouve PIC 9(2).
@@ -93,10 +118,12 @@ WORKING-STORAGE SECTION.
        77 Wtemps pic 9(2).
        77 Wouv PIC X(50).
        77 Wexist PIC 9(2).
+       77 Weligible PIC 9(2).
        77 Wid PIC 9(2).
        77 Wid2 PIC 9(2).
        77 WidT PIC 9(2).
        77 Wmax PIC 9(2).
+       77 Wexiste3 PIC 9(2).
        77 WnbPlaces PIC 9(3).
        77 Wid3 PIC 9(2).
        77 Wcompt PIC 9(2).
@@ -138,7 +165,23 @@ WORKING-STORAGE SECTION.
        77 Wchoix3 PIC 9.
        77 Wfin2 pic 9(1).
        77 Wfin3 pic 9(1).
-       
+       77 WbaseK PIC 9(3).
+       77 Wdiff PIC S9(4).
+       77 Wgain PIC S9(4).
+       77 WloserId PIC 9(3).
+       77 WwinPts PIC 9(4).
+       77 WoppPts PIC 9(4).
+       77 WnbTab PIC 9(3).
+       77 WidxTab PIC 9(3).
+       77 WidxTab2 PIC 9(3).
+       77 WidxMin PIC 9(3).
+       77 WptsMin PIC 9(4).
+       77 WswapId PIC 9(3).
+       77 WswapPts PIC 9(4).
+       01 WTabPaire.
+              02 WTabId OCCURS 64 TIMES PIC 9(3).
+              02 WTabPts OCCURS 64 TIMES PIC 9(4).
+
 
 PROCEDURE DIVISION.
        OPEN I-O ftournois
@@ -173,7 +216,7 @@ PROCEDURE DIVISION.
        PERFORM MENU_P
        STOP RUN.
        MENU_P.
-PERFORM WITH TEST AFTER UNTIL Wchoix = 7 OR Wchoix<0 OR Wchoix > 7
+PERFORM WITH TEST AFTER UNTIL Wchoix = 8 OR Wchoix<0 OR Wchoix > 8
               DISPLAY '==========================='
               DISPLAY '---MENU PRINCIPAL---'
               DISPLAY '1-Menu ajout'
@@ -182,7 +225,8 @@ PERFORM WITH TEST AFTER UNTIL Wchoix = 7 OR Wchoix<0 OR Wchoix > 7
               DISPLAY '4-Menu modification'
               DISPLAY '5-Menu recherche'
               DISPLAY '6-Gerer tournoi'
-              DISPLAY '7-Quitter'
+              DISPLAY '7-Verifier coherence fcle (job de nuit)'
+              DISPLAY '8-Quitter'
               ACCEPT Wchoix
                      EVALUATE Wchoix
                      WHEN 1 PERFORM MENU_AJOUT
@@ -191,7 +235,8 @@ PERFORM WITH TEST AFTER UNTIL Wchoix = 7 OR Wchoix<0 OR Wchoix > 7
                      WHEN 4 PERFORM MENU_MODIF
                      WHEN 5 PERFORM MENU_RECHERCHE
                      WHEN 6 PERFORM GERER_TOUR
-                     WHEN 7 STOP RUN
+                     WHEN 7 PERFORM RECONCILIATION_FCLE
+                     WHEN 8 STOP RUN
                      END-EVALUATE
 END-PERFORM.
        MENU_SUPP.
@@ -245,21 +290,27 @@ PERFORM WITH TEST AFTER UNTIL Wchoix2 = 5 OR Wchoix2<0 OR Wchoix2 >5
                      END-EVALUATE
 END-PERFORM.
        MENU_AFFICHAGE.
-PERFORM WITH TEST AFTER UNTIL Wchoix2 = 5 OR Wchoix2<0 OR Wchoix2 >5
+PERFORM WITH TEST AFTER UNTIL Wchoix2 = 8 OR Wchoix2<0 OR Wchoix2 >8
               DISPLAY '==========================='
               DISPLAY '-----MENU AFFICHAGE-----'
               DISPLAY '1-Afficher tout les tournois'
               DISPLAY '2-Afficher tout les types de partie'
               DISPLAY '3-Afficher tout les joueurs'
               DISPLAY '4-Afficher les tournois en cours'
-              DISPLAY '5-Retour menu principal'
+              DISPLAY '5-Exporter une feuille de tournoi'
+              DISPLAY '6-Exporter le classement des joueurs en CSV'
+              DISPLAY '7-Afficher le podium d un tournoi'
+              DISPLAY '8-Retour menu principal'
               ACCEPT Wchoix2
                      EVALUATE Wchoix2
                      WHEN 1 PERFORM  AFFICH_TOURNOI
                      WHEN 2 PERFORM AFFICH_PARTIE
                      WHEN 3 PERFORM AFFICH_JOUEUR
                      WHEN 4 PERFORM AFFICHE_TOURNOI_ENCOURS
-                     WHEN 5 GO TO MENU_P
+                     WHEN 5 PERFORM EDITION_TOURNOI
+                     WHEN 6 PERFORM EXPORT_CSV_JOUEURS
+                     WHEN 7 PERFORM AFFICHE_VAINQUEUR
+                     WHEN 8 GO TO MENU_P
                      END-EVALUATE
 END-PERFORM.
 
@@ -415,18 +466,23 @@ PERFORM WITH TEST AFTER UNTIL Wtrouve IS = 1
               END-PERFORM
        END-IF
 END-PERFORM
-IF fto_rgTour = 1 THEN
-       MOVE 32 TO fto_nbplaces
-       MOVE  5 TO fto_ntours
-END-IF
-IF fto_rgTour = 2 THEN
-       MOVE 16 TO fto_nbplaces
-       MOVE 4 TO fto_ntours
-END-IF
-IF fto_rgTour = 3 THEN
-       MOVE 8 TO fto_nbplaces
-       MOVE 3 TO fto_ntours
-END-IF
+MOVE 0 TO fto_nbplaces
+PERFORM WITH TEST AFTER UNTIL fto_nbplaces = 4 OR fto_nbplaces = 8 OR fto_nbplaces = 16 OR fto_nbplaces = 32 OR fto_nbplaces = 64
+       DISPLAY 'Donnez la taille du tableau (nombre de joueurs)'
+       DISPLAY ' 4-Tableau a 4 joueurs (2 tours)'
+       DISPLAY ' 8-Tableau a 8 joueurs (3 tours)'
+       DISPLAY ' 16-Tableau a 16 joueurs (4 tours)'
+       DISPLAY ' 32-Tableau a 32 joueurs (5 tours)'
+       DISPLAY ' 64-Tableau a 64 joueurs (6 tours)'
+       ACCEPT fto_nbplaces
+END-PERFORM
+EVALUATE fto_nbplaces
+       WHEN 4 MOVE 2 TO fto_ntours
+       WHEN 8 MOVE 3 TO fto_ntours
+       WHEN 16 MOVE 4 TO fto_ntours
+       WHEN 32 MOVE 5 TO fto_ntours
+       WHEN 64 MOVE 6 TO fto_ntours
+END-EVALUATE
 MOVE Wto_id TO fto_id
 MOVE Wsem TO fto_sem
 MOVE Wtype_partie TO fto_typeP
@@ -592,6 +648,97 @@ PERFORM WITH TEST AFTER UNTIL  Wfin = 1
               DISPLAY 'Nb de pts:' fjo_pts
        END-READ
 END-PERFORM
+CLOSE fjoueurs.
+      *> Procédure qui exporte le classement des joueurs en CSV pour la fédération/le site internet
+       EXPORT_CSV_JOUEURS.
+DISPLAY '==========================='
+DISPLAY '1-Exporter tout les joueurs (ordre id)'
+DISPLAY '2-Exporter trié par nombre de points'
+DISPLAY '3-Exporter filtré par ville'
+ACCEPT Wchoix3
+OPEN OUTPUT fstandings
+MOVE SPACES TO fstdTamp
+STRING 'id,nom,prenom,ville,pts' DELIMITED BY SIZE INTO fstdTamp
+WRITE fstdTamp
+EVALUATE Wchoix3
+       WHEN 2 PERFORM EXPORT_CSV_TRI_PTS
+       WHEN 3
+              DISPLAY 'Quelle ville ?'
+              ACCEPT Wville
+              PERFORM EXPORT_CSV_FILTRE_VILLE
+       WHEN OTHER PERFORM EXPORT_CSV_TOUS
+END-EVALUATE
+CLOSE fstandings
+DISPLAY 'Export termine dans standings.csv'.
+      *> Procédure qui écrit tout les joueurs dans le CSV, dans l ordre du fichier (id)
+       EXPORT_CSV_TOUS.
+MOVE 0 TO Wfin
+OPEN INPUT fjoueurs
+PERFORM WITH TEST AFTER UNTIL Wfin = 1
+       READ fjoueurs NEXT
+              AT END
+                     MOVE 1 TO Wfin
+              NOT AT END
+                     MOVE SPACES TO fstdTamp
+                     STRING fjo_id ',' FUNCTION TRIM(fjo_nom) ','
+                            FUNCTION TRIM(fjo_prenom) ','
+                            FUNCTION TRIM(fjo_ville) ',' fjo_pts
+                            DELIMITED BY SIZE INTO fstdTamp
+                     WRITE fstdTamp
+       END-READ
+END-PERFORM
+CLOSE fjoueurs.
+      *> Procédure qui écrit tout les joueurs dans le CSV, triés par fjo_pts décroissant (meilleur joueur en 1er)
+       EXPORT_CSV_TRI_PTS.
+MOVE 0 TO Wfin
+MOVE 9999 TO fjo_pts
+OPEN INPUT fjoueurs
+START fjoueurs KEY IS NOT GREATER THAN fjo_pts
+       INVALID KEY MOVE 1 TO Wfin
+       NOT INVALID KEY
+PERFORM WITH TEST AFTER UNTIL Wfin = 1
+       READ fjoueurs PREVIOUS
+              AT END
+                     MOVE 1 TO Wfin
+              NOT AT END
+                     MOVE SPACES TO fstdTamp
+                     STRING fjo_id ',' FUNCTION TRIM(fjo_nom) ','
+                            FUNCTION TRIM(fjo_prenom) ','
+                            FUNCTION TRIM(fjo_ville) ',' fjo_pts
+                            DELIMITED BY SIZE INTO fstdTamp
+                     WRITE fstdTamp
+       END-READ
+END-PERFORM
+END-START
+CLOSE fjoueurs.
+      *> Procédure qui écrit dans le CSV les joueurs d une seule ville (meme index que RECHERCHE_JVILLE)
+       EXPORT_CSV_FILTRE_VILLE.
+MOVE 0 TO Wfin
+MOVE Wville TO fjo_ville
+OPEN INPUT fjoueurs
+START fjoueurs KEY IS = fjo_ville
+       INVALID KEY
+              DISPLAY 'Aucun joueur trouvé pour cette ville'
+              MOVE 1 TO Wfin
+       NOT INVALID KEY
+PERFORM WITH TEST AFTER UNTIL Wfin = 1
+       READ fjoueurs NEXT
+              AT END
+                     MOVE 1 TO Wfin
+              NOT AT END
+                     IF fjo_ville = Wville THEN
+                            MOVE SPACES TO fstdTamp
+                            STRING fjo_id ',' FUNCTION TRIM(fjo_nom) ','
+                                   FUNCTION TRIM(fjo_prenom) ','
+                                   FUNCTION TRIM(fjo_ville) ',' fjo_pts
+                                   DELIMITED BY SIZE INTO fstdTamp
+                            WRITE fstdTamp
+                     ELSE
+                            MOVE 1 TO Wfin
+                     END-IF
+       END-READ
+END-PERFORM
+END-START
 CLOSE fjoueurs.
       *> Procédure qui ajoute un type de partie
         AJOUT_PARTIE.
@@ -601,7 +748,7 @@ PERFORM WITH TEST AFTER UNTIL Wexist IS = 0
        ACCEPT Wtemps
        DISPLAY 'Donnez le type de l ouverture'
        ACCEPT Wouv
-       PERFORM NEW
+       PERFORM PARTIE_VIDE
        IF Wcompt IS = 1 THEN
               PERFORM PAR_EXIST
        END-IF
@@ -625,9 +772,140 @@ NOT AT END
        MOVE fcle_idP TO Wpa_id
        COMPUTE fcle_idP = fcle_idP + 1
        REWRITE fcleTamp
+CLOSE fcle.
+      *> Procédure de controle de nuit qui compare fcle_idT/fcle_idJ/fcle_idP au plus grand id reellement enregistre
+       RECONCILIATION_FCLE.
+DISPLAY '==========================='
+DISPLAY '-- VERIFICATION DE COHERENCE FCLE --'
+PERFORM VERIF_COHERENCE_TOUR
+PERFORM VERIF_COHERENCE_JOU
+PERFORM VERIF_COHERENCE_PAR
+DISPLAY 'Verification terminee'.
+      *> Procédure qui compare le plus grand fto_id au compteur fcle_idT
+       VERIF_COHERENCE_TOUR.
+MOVE 0 TO Wfin
+MOVE 0 TO WmaxId
+OPEN INPUT ftournois
+PERFORM WITH TEST AFTER UNTIL Wfin = 1
+       READ ftournois NEXT
+              AT END
+                     MOVE 1 TO Wfin
+              NOT AT END
+                     IF fto_id > WmaxId THEN
+                            MOVE fto_id TO WmaxId
+                     END-IF
+       END-READ
+END-PERFORM
+CLOSE ftournois
+OPEN I-O fcle
+READ fcle NEXT
+       AT END
+              DISPLAY 'Pas de clé'
+       NOT AT END
+              DISPLAY 'ID tournoi max enregistre : ' WmaxId
+              DISPLAY 'Prochain ID tournoi (fcle_idT) : ' fcle_idT
+              IF WmaxId IS NOT < fcle_idT THEN
+                     DISPLAY 'INCOHERENCE detectee sur fcle_idT'
+                     PERFORM WITH TEST AFTER UNTIL Wrep = 1 OR Wrep = 2
+                            DISPLAY 'Corriger fcle_idT ?'
+                            DISPLAY '1-Oui'
+                            DISPLAY '2-Non'
+                            ACCEPT Wrep
+                     END-PERFORM
+                     IF Wrep = 1 THEN
+                            COMPUTE fcle_idT = WmaxId + 1
+                            REWRITE fcleTamp
+                            DISPLAY 'fcle_idT corrige'
+                     END-IF
+              ELSE
+                     DISPLAY 'fcle_idT coherent'
+              END-IF
+END-READ
+CLOSE fcle.
+      *> Procédure qui compare le plus grand fjo_id au compteur fcle_idJ
+       VERIF_COHERENCE_JOU.
+MOVE 0 TO Wfin
+MOVE 0 TO WmaxId
+OPEN INPUT fjoueurs
+PERFORM WITH TEST AFTER UNTIL Wfin = 1
+       READ fjoueurs NEXT
+              AT END
+                     MOVE 1 TO Wfin
+              NOT AT END
+                     IF fjo_id > WmaxId THEN
+                            MOVE fjo_id TO WmaxId
+                     END-IF
+       END-READ
+END-PERFORM
+CLOSE fjoueurs
+OPEN I-O fcle
+READ fcle NEXT
+       AT END
+              DISPLAY 'Pas de clé'
+       NOT AT END
+              DISPLAY 'ID joueur max enregistre : ' WmaxId
+              DISPLAY 'Prochain ID joueur (fcle_idJ) : ' fcle_idJ
+              IF WmaxId IS NOT < fcle_idJ THEN
+                     DISPLAY 'INCOHERENCE detectee sur fcle_idJ'
+                     PERFORM WITH TEST AFTER UNTIL Wrep = 1 OR Wrep = 2
+                            DISPLAY 'Corriger fcle_idJ ?'
+                            DISPLAY '1-Oui'
+                            DISPLAY '2-Non'
+                            ACCEPT Wrep
+                     END-PERFORM
+                     IF Wrep = 1 THEN
+                            COMPUTE fcle_idJ = WmaxId + 1
+                            REWRITE fcleTamp
+                            DISPLAY 'fcle_idJ corrige'
+                     END-IF
+              ELSE
+                     DISPLAY 'fcle_idJ coherent'
+              END-IF
+END-READ
+CLOSE fcle.
+      *> Procédure qui compare le plus grand fpa_numP au compteur fcle_idP
+       VERIF_COHERENCE_PAR.
+MOVE 0 TO Wfin
+MOVE 0 TO WmaxId
+OPEN INPUT fparties
+PERFORM WITH TEST AFTER UNTIL Wfin = 1
+       READ fparties NEXT
+              AT END
+                     MOVE 1 TO Wfin
+              NOT AT END
+                     IF fpa_numP > WmaxId THEN
+                            MOVE fpa_numP TO WmaxId
+                     END-IF
+       END-READ
+END-PERFORM
+CLOSE fparties
+OPEN I-O fcle
+READ fcle NEXT
+       AT END
+              DISPLAY 'Pas de clé'
+       NOT AT END
+              DISPLAY 'ID partie max enregistre : ' WmaxId
+              DISPLAY 'Prochain ID partie (fcle_idP) : ' fcle_idP
+              IF WmaxId IS NOT < fcle_idP THEN
+                     DISPLAY 'INCOHERENCE detectee sur fcle_idP'
+                     PERFORM WITH TEST AFTER UNTIL Wrep = 1 OR Wrep = 2
+                            DISPLAY 'Corriger fcle_idP ?'
+                            DISPLAY '1-Oui'
+                            DISPLAY '2-Non'
+                            ACCEPT Wrep
+                     END-PERFORM
+                     IF Wrep = 1 THEN
+                            COMPUTE fcle_idP = WmaxId + 1
+                            REWRITE fcleTamp
+                            DISPLAY 'fcle_idP corrige'
+                     END-IF
+              ELSE
+                     DISPLAY 'fcle_idP coherent'
+              END-IF
+END-READ
 CLOSE fcle.
       *>Procédure qui permet de déterminer si le fichier partie est vide
-       NEW.
+       PARTIE_VIDE.
 MOVE 0 TO Wfin
 MOVE 0 TO Wcompt
 OPEN INPUT fparties
@@ -676,16 +954,20 @@ PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
        DISPLAY 'Donnez id du tournoi'
        ACCEPT WidT
        PERFORM TOURNOI_EXIST
-       PERFORM COMPTE_JOUEUR
-       IF Wnb_jou IS < fto_nbplaces THEN
-              DISPLAY 'Nombre de joueurs insuffisant'
-              GO TO MENU_P
-       END-IF
 END-PERFORM
+PERFORM GENERE_TAB_JOUEURS
+IF WnbTab IS < WnbPlaces THEN
+       DISPLAY 'Nombre de joueurs eligibles insuffisant'
+       GO TO MENU_P
+END-IF
 PERFORM RECHERCHE_MAX
 IF Wmax = 0 THEN
        MOVE 1 TO Wtour
        MOVE 0 TO Wcompt
+       PERFORM TRI_TAB_JOUEURS
+       IF WnbTab > WnbPlaces THEN
+              MOVE WnbPlaces TO WnbTab
+       END-IF
        DIVIDE WnbPlaces BY 2 GIVING WnbPlaces
        END-DIVIDE
        PERFORM WITH TEST AFTER UNTIL Wcompt = WnbPlaces
@@ -696,24 +978,65 @@ IF Wmax = 0 THEN
 ELSE
        DISPLAY 'Ajout impossible tournoi Encours/terminé'
 END-IF.
-      *>Procédure qui vérifie qui ajoute un enregistrement de type deroulement
-       VERIF_AJOUT.
-       PERFORM WITH TEST AFTER UNTIL Wtrouve = 0 AND WdejaInscrit = 0
-              DISPLAY 'Donnez ID du joueur 1'
-              ACCEPT Wid
-              MOVE Wid to Wid2
-              PERFORM JOUEUR_EXIST
-              PERFORM JOUEUR_DEJA_ENREG
-       END-PERFORM
-PERFORM WITH TEST AFTER UNTIL Wtrouve = 0 AND WdejaInscrit = 0
-              DISPLAY 'Donnez ID du joueur 2'
-              ACCEPT Wid
-              PERFORM JOUEUR_EXIST
-              PERFORM JOUEUR_DEJA_ENREG
-              IF Wid = Wid2 THEN
-                     MOVE 1 TO Wtrouve
+      *> Procédure qui constitue la liste des joueurs éligibles pour le tournoi (meme seuil de points que JOUEUR_EXIST)
+       GENERE_TAB_JOUEURS.
+MOVE 0 TO WnbTab
+MOVE 0 TO Wfin
+OPEN INPUT fjoueurs
+*> on parcourt tout le fichier (pas seulement les WnbPlaces premiers id) pour que
+*> TRI_TAB_JOUEURS puisse ensuite retenir les WnbPlaces meilleurs points, pas les
+*> WnbPlaces premiers id rencontres
+PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR WnbTab = 64
+       READ fjoueurs NEXT
+              AT END
+                     MOVE 1 TO Wfin
+              NOT AT END
+                     MOVE 0 TO Weligible
+                     IF Wrang = 2 AND fjo_pts < 500 THEN
+                            MOVE 1 TO Weligible
+                     END-IF
+                     IF Wrang = 3 AND fjo_pts < 1000 THEN
+                            MOVE 1 TO Weligible
+                     END-IF
+                     IF Weligible = 0 THEN
+                            COMPUTE WnbTab = WnbTab + 1
+                            MOVE fjo_id TO WTabId(WnbTab)
+                            MOVE fjo_pts TO WTabPts(WnbTab)
+                     END-IF
+       END-READ
+END-PERFORM
+CLOSE fjoueurs.
+      *> Procédure qui trie par points décroissants la liste des joueurs éligibles (tri par sélection)
+       TRI_TAB_JOUEURS.
+MOVE 1 TO WidxTab
+PERFORM WITH TEST AFTER UNTIL WidxTab > WnbTab
+       MOVE WidxTab TO WidxMin
+       MOVE WTabPts(WidxTab) TO WptsMin
+       COMPUTE WidxTab2 = WidxTab + 1
+       PERFORM WITH TEST AFTER UNTIL WidxTab2 > WnbTab
+              IF WTabPts(WidxTab2) > WptsMin THEN
+                     MOVE WidxTab2 TO WidxMin
+                     MOVE WTabPts(WidxTab2) TO WptsMin
               END-IF
+              COMPUTE WidxTab2 = WidxTab2 + 1
        END-PERFORM
+       IF WidxMin NOT = WidxTab THEN
+              MOVE WTabId(WidxTab) TO WswapId
+              MOVE WTabId(WidxMin) TO WTabId(WidxTab)
+              MOVE WswapId TO WTabId(WidxMin)
+              MOVE WTabPts(WidxTab) TO WswapPts
+              MOVE WTabPts(WidxMin) TO WTabPts(WidxTab)
+              MOVE WswapPts TO WTabPts(WidxMin)
+       END-IF
+       COMPUTE WidxTab = WidxTab + 1
+END-PERFORM.
+      *>Procédure qui vérifie qui ajoute un enregistrement de type deroulement
+       VERIF_AJOUT.
+       MOVE WTabId(Wcompt) TO Wid2
+       COMPUTE WidxTab = WnbTab + 1 - Wcompt
+       MOVE WTabId(WidxTab) TO Wid
+       DISPLAY 'Rencontre generee (tete de serie) : joueur ' Wid2 ' contre joueur ' Wid
+       MOVE 1 TO WhistTour
        PERFORM WITH TEST AFTER UNTIL Wid3 = Wid OR Wid3 = Wid2
               DISPLAY 'Donnez ID du joueur vainqueur'
               ACCEPT Wid3
@@ -723,14 +1046,16 @@ PERFORM WITH TEST AFTER UNTIL Wtrouve = 0 AND WdejaInscrit = 0
        MOVE Wid to fder_idJ2
        MOVE Wid3 to fder_idV
        MOVE WidT TO fder_idT
-       MOVE WtouridT TO fder_touridT
+       STRING WidT'-'Wtour INTO fder_touridT
        MOVE 01 TO fder_tour
        CLOSE  fderoulement
        OPEN I-O fderoulement
        WRITE fderTamp
               INVALID KEY
               DISPLAY 'cle invalide'
-              NOT INVALID KEY move 0 to Wbeug
+              NOT INVALID KEY
+                     MOVE 0 TO Wbeug
+                     PERFORM HISTORISER_MATCH
        END-WRITE
        CLOSE fderoulement.
      *> Procédure qui verifie q un existe et qu il a le nb de point suffisant pour etre inscrit dans le tournoi
@@ -769,7 +1094,7 @@ READ ftournois
 NOT INVALID KEY
        MOVE fto_nbplaces TO WnbPlaces
        MOVE fto_rgTour TO Wrang
-       MOVE fto_ntours to Wtours
+       MOVE fto_ntours to Wnbtours
 END-READ
 CLOSE ftournois.
      *> Procédure qui recupere le tour en cours du tournoi
@@ -787,7 +1112,7 @@ PERFORM WITH TEST AFTER UNTIL Wfin = 1
                      MOVE 1 TO Wfin
               NOT AT END
 IF fder_idT = WidT THEN
-              IF fder_tour > Wmax THEN
+              IF fder_tour > Wmax AND fder_tour IS NOT = 50 THEN
                      MOVE fder_tour to Wmax
               END-IF
 ELSE
@@ -796,19 +1121,6 @@ END-IF
        END-READ
 END-PERFORM
 CLOSE fderoulement.
-        COMPTE_JOUEUR.
-MOVE 0 TO Wfin
-MOVE 0 TO Wnb_jou
-OPEN INPUT fjoueurs
-PERFORM WITH TEST AFTER UNTIL  Wfin = 1
-       READ fjoueurs NEXT
-       AT END
-              MOVE 1 TO Wfin
-       NOT AT END
-              COMPUTE Wnb_jou = Wnb_jou + 1
-       END-READ
-END-PERFORM
-CLOSE fjoueurs.
        SUPP_TOURNOI.
 PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
        DISPLAY 'Donnez id du tournoi à supprimer'
@@ -1012,7 +1324,7 @@ ELSE
               ACCEPT Wtemps
               DISPLAY 'Donnez le type de l ouverture'
               ACCEPT Wouv
-              PERFORM NEW
+              PERFORM PARTIE_VIDE
               IF Wcompt IS = 1 THEN
                      PERFORM PAR_EXIST
               END-IF
@@ -1086,18 +1398,23 @@ IF Wmax = 0 THEN
                      END-PERFORM
               END-IF
        END-PERFORM
-       IF fto_rgTour = 1 THEN
-              MOVE 32 TO fto_nbplaces
-              MOVE  5 TO fto_ntours
-       END-IF
-       IF fto_rgTour = 2 THEN
-              MOVE 16 TO fto_nbplaces
-              MOVE 4 TO fto_ntours
-       END-IF
-       IF fto_rgTour = 3 THEN
-              MOVE 8 TO fto_nbplaces
-              MOVE 3 TO fto_ntours
-       END-IF
+       MOVE 0 TO fto_nbplaces
+       PERFORM WITH TEST AFTER UNTIL fto_nbplaces = 4 OR fto_nbplaces = 8 OR fto_nbplaces = 16 OR fto_nbplaces = 32 OR fto_nbplaces = 64
+              DISPLAY 'Donnez la taille du tableau (nombre de joueurs)'
+              DISPLAY ' 4-Tableau a 4 joueurs (2 tours)'
+              DISPLAY ' 8-Tableau a 8 joueurs (3 tours)'
+              DISPLAY ' 16-Tableau a 16 joueurs (4 tours)'
+              DISPLAY ' 32-Tableau a 32 joueurs (5 tours)'
+              DISPLAY ' 64-Tableau a 64 joueurs (6 tours)'
+              ACCEPT fto_nbplaces
+       END-PERFORM
+       EVALUATE fto_nbplaces
+              WHEN 4 MOVE 2 TO fto_ntours
+              WHEN 8 MOVE 3 TO fto_ntours
+              WHEN 16 MOVE 4 TO fto_ntours
+              WHEN 32 MOVE 5 TO fto_ntours
+              WHEN 64 MOVE 6 TO fto_ntours
+       END-EVALUATE
        MOVE Wsem TO fto_sem
        MOVE Wtype_partie TO fto_typeP
        REWRITE ftourTamp
@@ -1150,12 +1467,119 @@ READ ftournois
 END-READ
 MOVE fto_id to WidT
 PERFORM RECHERCHE_MAX
-IF Wmax = 0 OR Wmax = Wnbtours THEN
+IF Wmax = 0 THEN
        MOVE 1 TO Wtrouve
        DISPLAY 'Tournoi pas au 1er tour ou terminé'
+ELSE
+       IF Wmax = Wnbtours THEN
+      *> le dernier tour est complet : le tournoi n est vraiment terminé que si la 3eme place a déjà été enregistrée
+              PERFORM TROISIEME_PLACE_ENREG
+              IF Wexiste3 = 1 THEN
+                     MOVE 1 TO Wtrouve
+                     DISPLAY 'Tournoi pas au 1er tour ou terminé'
+              END-IF
+       END-IF
 END-IF
 CLOSE ftournois.
+      *> Procédure qui indique si le match de la 3eme place (fder_tour=50) est déjà enregistré pour le tournoi WidT
+       TROISIEME_PLACE_ENREG.
+MOVE 0 TO Wexiste3
+STRING WidT'-50' INTO fder_touridT
+OPEN INPUT fderoulement
+START fderoulement KEY IS = fder_touridT
+       INVALID KEY
+              MOVE 0 TO Wexiste3
+       NOT INVALID KEY
+              MOVE 1 TO Wexiste3
+END-START
+CLOSE fderoulement.
+      *> Procédure qui exporte une feuille de tournoi imprimable (tour en cours, rencontres et résultats)
+       EDITION_TOURNOI.
+PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+       DISPLAY 'Donnez id du tournoi à exporter'
+       PERFORM AFFICH_TOURNOI
+       ACCEPT WidT
+       PERFORM TOURNOI_EXIST
+END-PERFORM
+PERFORM RECHERCHE_MAX
+OPEN OUTPUT frapport
+MOVE SPACES TO frapTamp
+STRING '====== FEUILLE DE TOURNOI N. ' WidT ' ======' DELIMITED BY SIZE INTO frapTamp
+WRITE frapTamp
+OPEN INPUT ftournois
+MOVE WidT TO fto_id
+READ ftournois
+       INVALID KEY
+              DISPLAY 'Error'
+       NOT INVALID KEY
+              MOVE SPACES TO frapTamp
+              STRING 'Ville : ' fto_ville DELIMITED BY SIZE INTO frapTamp
+              WRITE frapTamp
+              MOVE SPACES TO frapTamp
+              STRING 'Semaine : ' fto_sem DELIMITED BY SIZE INTO frapTamp
+              WRITE frapTamp
+              MOVE SPACES TO frapTamp
+              STRING 'Nombre de places : ' fto_nbplaces DELIMITED BY SIZE INTO frapTamp
+              WRITE frapTamp
+END-READ
+CLOSE ftournois
+MOVE SPACES TO frapTamp
+STRING 'Tour actuel : ' Wmax DELIMITED BY SIZE INTO frapTamp
+WRITE frapTamp
+MOVE SPACES TO frapTamp
+WRITE frapTamp
+MOVE SPACES TO frapTamp
+STRING '--- Rencontres et resultats ---' DELIMITED BY SIZE INTO frapTamp
+WRITE frapTamp
+OPEN INPUT fderoulement
+MOVE 0 TO Wfin
+MOVE WidT TO fder_idT
+START fderoulement KEY IS = fder_idT
+       INVALID KEY
+              MOVE SPACES TO frapTamp
+              STRING 'Aucune rencontre enregistree' DELIMITED BY SIZE INTO frapTamp
+              WRITE frapTamp
+              END-WRITE
+       NOT INVALID KEY
+PERFORM WITH TEST AFTER UNTIL Wfin = 1
+       READ fderoulement NEXT
+              AT END
+                     MOVE 1 TO Wfin
+              NOT AT END
+                     IF fder_idT = WidT THEN
+                            MOVE SPACES TO frapTamp
+                            IF fder_tour = 50 THEN
+                                   STRING 'Match pour la 3eme place : Joueur ' fder_idJ1
+                                          ' vs Joueur ' fder_idJ2
+                                          ' -> Vainqueur ' fder_idV
+                                          DELIMITED BY SIZE INTO frapTamp
+                            ELSE
+                                   STRING 'Tour ' fder_tour ' : Joueur ' fder_idJ1
+                                          ' vs Joueur ' fder_idJ2
+                                          ' -> Vainqueur ' fder_idV
+                                          DELIMITED BY SIZE INTO frapTamp
+                            END-IF
+                            WRITE frapTamp
+                     ELSE
+                            MOVE 1 TO Wfin
+                     END-IF
+       END-READ
+END-PERFORM
+END-START
+CLOSE fderoulement
+CLOSE frapport
+DISPLAY 'Feuille de tournoi exportee dans rapport.dat'.
 
+      *> Procédure qui calcule le nombre de rencontres attendues (Wborne) pour le tour Wtour
+       CALCULE_BORNE.
+       EVALUATE Wtour
+              WHEN 1 DIVIDE WnbPlaces BY 2 GIVING Wborne
+              WHEN 2 DIVIDE WnbPlaces BY 4 GIVING Wborne
+              WHEN 3 DIVIDE WnbPlaces BY 8 GIVING Wborne
+              WHEN 4 DIVIDE WnbPlaces BY 16 GIVING Wborne
+              WHEN 5 DIVIDE WnbPlaces BY 32 GIVING Wborne
+              WHEN 6 DIVIDE WnbPlaces BY 64 GIVING Wborne
+       END-EVALUATE.
        GERER_TOUR.
 PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
        PERFORM AFFICHE_TOURNOI_ENCOURS
@@ -1164,120 +1588,192 @@ PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
        PERFORM TOURNOI_ENCOURS_EXIST
 END-PERFORM
 MOVE 0 TO Wcompt
-MOVE Wmax TO Wold_tour
-MOVE Wmax TO Wtour
-COMPUTE Wtour = Wtour + 1
-       EVALUATE Wtour
-              WHEN 2 DIVIDE WnbPlaces BY 4 GIVING Wborne
-              WHEN 3 DIVIDE WnbPlaces BY 8 GIVING Wborne
-              WHEN 4 DIVIDE WnbPlaces BY 16 GIVING Wborne
-              WHEN 5 DIVIDE WnbPlaces BY 32 GIVING Wborne
-       END-EVALUATE
+IF Wmax = Wnbtours THEN
+      *> la finale est complete mais la 3eme place manque encore (seul cas ou TOURNOI_ENCOURS_EXIST laisse passer Wmax = Wnbtours) :
+      *> on saute directement au match de la 3eme place sans rejouer la finale
+       COMPUTE Wold_tour = Wmax - 1
+       MOVE Wmax TO Wtour
+       PERFORM CALCULE_BORNE
+       MOVE Wborne TO Wcompt
+ELSE
+       IF Wmax = 1 THEN
+      *> la reprise du 1er tour relève d AJOUT_DEROU, pas de GERER_TOUR : il est toujours considéré complet ici
+              MOVE Wmax TO Wold_tour
+              COMPUTE Wtour = Wmax + 1
+              PERFORM CALCULE_BORNE
+       ELSE
+              MOVE Wmax TO Wtour
+              PERFORM CALCULE_BORNE
+              PERFORM COMPTE_MATCHS_TOUR
+              IF Wcompt IS NOT < Wborne THEN
+      *> le tour Wmax est entierement enregistré, on passe au tour suivant
+                     MOVE Wmax TO Wold_tour
+                     COMPUTE Wtour = Wmax + 1
+                     PERFORM CALCULE_BORNE
+                     MOVE 0 TO Wcompt
+              ELSE
+      *> le tour Wmax a été interrompu avant la fin, on reprend sa saisie
+                     COMPUTE Wold_tour = Wmax - 1
+                     DISPLAY 'Reprise du tour : ' Wcompt ' rencontre(s) déjà enregistrée(s)'
+              END-IF
+       END-IF
+END-IF
 DISPLAY 'lA BORNE EST DE ' Wborne
-PERFORM WITH TEST AFTER UNTIL Wcompt = Wborne
-       COMPUTE Wcompt = Wcompt + 1
-       DISPLAY 'Donnez le Resultat de la rencontre N°' Wcompt
-       PERFORM AJOUT_DEROU_TOURNOI_ENCOURS
-END-PERFORM.
-
-
-
-       AJOUT_DEROU_TOURNOI_ENCOURS.
-PERFORM WITH TEST AFTER UNTIL Wtrouve = 0 AND Wvainqueur = 1 AND WdejaInscrit = 0
-              DISPLAY 'Donnez ID du joueur 1'
-              ACCEPT Wid
-              MOVE Wid to Wid2
-              PERFORM JOUEUR_EXIST
-              PERFORM JOUEUR_EST_VAINQUEUR
-              PERFORM JOUEUR_DEJA_ENREG
-       END-PERFORM
-       PERFORM WITH TEST AFTER UNTIL Wtrouve = 0 AND Wid IS NOT = Wid2 AND WdejaInscrit = 0 AND Wvainqueur = 1
-              DISPLAY 'Donnez ID du joueur 2'
-              ACCEPT Wid
-              PERFORM JOUEUR_EXIST
-              PERFORM JOUEUR_EST_VAINQUEUR
-              PERFORM JOUEUR_DEJA_ENREG
-       END-PERFORM
-       PERFORM WITH TEST AFTER UNTIL Wid3 = Wid OR Wid3 = Wid2
-              DISPLAY 'Donnez ID du joueur vainqueur'
-              ACCEPT Wid3
-              PERFORM ADD_PTS_JOUEUR
+IF Wcompt NOT = Wborne THEN
+      *> tour Wmax déjà complet (cas de la finale en attente de la 3eme place) : aucune rencontre à resaisir
+       PERFORM WITH TEST AFTER UNTIL Wcompt = Wborne
+              COMPUTE Wcompt = Wcompt + 1
+              DISPLAY 'Donnez le Resultat de la rencontre N°' Wcompt
+              PERFORM AJOUT_DEROU_TOURNOI_ENCOURS
        END-PERFORM
-       MOVE Wid2 to fder_idJ1
-       MOVE Wid to fder_idJ2
-       MOVE Wid3 to fder_idV
-       MOVE WidT TO fder_idT
-       MOVE Wtour TO fder_tour
-       CLOSE  fderoulement
-       OPEN I-O fderoulement
-       WRITE fderTamp
-              INVALID KEY MOVE 0 TO Wbeug
-              NOT INVALID KEY MOVE 1 TO Wbeug
-       END-WRITE
-       DISPLAY fder_stat
-       CLOSE fderoulement.
-      *> a modifier
-       JOUEUR_EST_VAINQUEUR.
+END-IF
+IF Wborne = 1 THEN
+       PERFORM TROISIEME_PLACE
+END-IF.
+      *> Procédure qui compte les rencontres déjà enregistrées pour le tour en cours, pour reprendre la saisie après un abandon
+       COMPTE_MATCHS_TOUR.
+OPEN INPUT fderoulement
+MOVE 0 TO Wfin
+MOVE 0 TO Wfdz
+MOVE 0 TO Wcompt
+STRING WidT'-'Wtour INTO fder_touridT
+MOVE fder_touridT TO WtouridT
+START fderoulement KEY IS = fder_touridT
+       INVALID KEY MOVE 1 TO Wbeug
+       NOT INVALID KEY
+PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wfdz = 1
+       READ fderoulement NEXT
+              AT END
+                     MOVE 1 TO Wfin
+              NOT AT END
+                     IF fder_touridT IS = WtouridT THEN
+                            COMPUTE Wcompt = Wcompt + 1
+                     ELSE
+                            MOVE 1 TO Wfdz
+                     END-IF
+       END-READ
+END-PERFORM
+END-START
+CLOSE fderoulement.
+      *> Procédure qui organise automatiquement le match de la 3eme place entre les deux perdants des demi-finales
+       TROISIEME_PLACE.
 OPEN INPUT fderoulement
 MOVE 0 TO Wfin
-MOVE 0 TO Wvainqueur
 MOVE 0 TO Wfdz
+MOVE 0 TO Wcompt
 STRING WidT'-'Wold_tour INTO fder_touridT
 MOVE fder_touridT TO WtouridT
 START fderoulement KEY IS = fder_touridT
-INVALID KEY MOVE 1 TO Wbeug
-NOT INVALID KEY
-PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wvainqueur = 1 or Wfdz =1
+       INVALID KEY MOVE 1 TO Wbeug
+       NOT INVALID KEY
+PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wfdz = 1
        READ fderoulement NEXT
               AT END
                      MOVE 1 TO Wfin
               NOT AT END
-       IF fder_touridT IS = WtouridT THEN
-              display 'id JOUEUR VANQ' fder_idV
-              IF Wid = fder_idV  THEN
-                     MOVE 1 TO Wvainqueur
-              END-IF
-       ELSE
-              MOVE 1 TO Wfdz
-       END-IF
+                     IF fder_touridT IS = WtouridT THEN
+                            COMPUTE Wcompt = Wcompt + 1
+                            IF fder_idV = fder_idJ1 THEN
+                                   IF Wcompt = 1 THEN
+                                          MOVE fder_idJ2 TO Wid2
+                                   ELSE
+                                          MOVE fder_idJ2 TO Wid
+                                   END-IF
+                            ELSE
+                                   IF Wcompt = 1 THEN
+                                          MOVE fder_idJ1 TO Wid2
+                                   ELSE
+                                          MOVE fder_idJ1 TO Wid
+                                   END-IF
+                            END-IF
+                     ELSE
+                            MOVE 1 TO Wfdz
+                     END-IF
        END-READ
 END-PERFORM
 END-START
-IF Wvainqueur = 0 AND Wfdz = 0 THEN
-       DISPLAY 'Joueur non qualifié pour ce tour'
-end-if
+CLOSE fderoulement
+DISPLAY 'Match pour la 3eme place : joueur ' Wid2 ' contre joueur ' Wid
+MOVE 50 TO WhistTour
+PERFORM WITH TEST AFTER UNTIL Wid3 = Wid OR Wid3 = Wid2
+       DISPLAY 'Donnez ID du joueur vainqueur de la 3eme place'
+       ACCEPT Wid3
+       PERFORM ADD_PTS_JOUEUR
+END-PERFORM
+MOVE Wid2 TO fder_idJ1
+MOVE Wid TO fder_idJ2
+MOVE Wid3 TO fder_idV
+MOVE WidT TO fder_idT
+MOVE 50 TO fder_tour
+STRING WidT'-50' INTO fder_touridT
+OPEN I-O fderoulement
+WRITE fderTamp
+       INVALID KEY DISPLAY 'cle invalide'
+       NOT INVALID KEY
+              MOVE 0 TO Wbeug
+              PERFORM HISTORISER_MATCH
+END-WRITE
 CLOSE fderoulement.
-     *> a modifier
-        JOUEUR_DEJA_ENREG.
+
+
+
+      *> Procédure qui reconstitue, dans l ordre d enregistrement, la liste des vainqueurs du tour précédent
+       GENERE_TAB_VAINQUEURS.
 OPEN INPUT fderoulement
 MOVE 0 TO Wfin
-MOVE 0 TO WdejaInscrit
 MOVE 0 TO Wfdz
-STRING WidT'-'Wtour INTO fder_touridT
+MOVE 0 TO WnbTab
+STRING WidT'-'Wold_tour INTO fder_touridT
 MOVE fder_touridT TO WtouridT
 START fderoulement KEY IS = fder_touridT
-INVALID KEY MOVE 1 TO Wbeug
-NOT INVALID KEY
-PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR WdejaInscrit = 1 or Wfdz =1
+       INVALID KEY MOVE 1 TO Wbeug
+       NOT INVALID KEY
+PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wfdz = 1
        READ fderoulement NEXT
               AT END
                      MOVE 1 TO Wfin
-       NOT AT END
-       IF fder_touridT IS = WtouridT THEN
-              IF Wid = fder_idj1 OR Wid = fder_idj2 THEN
-                     MOVE 1 TO WdejaInscrit
-              END-IF
-       ELSE
-              MOVE 1 TO Wfdz
-       END-IF
+              NOT AT END
+                     IF fder_touridT IS = WtouridT THEN
+                            COMPUTE WnbTab = WnbTab + 1
+                            MOVE fder_idV TO WTabId(WnbTab)
+                     ELSE
+                            MOVE 1 TO Wfdz
+                     END-IF
        END-READ
 END-PERFORM
 END-START
-IF WdejaInscrit = 1 THEN
-       DISPLAY 'Joueur deja renseigné pour ce tour'
-end-if
 CLOSE fderoulement.
+       AJOUT_DEROU_TOURNOI_ENCOURS.
+PERFORM GENERE_TAB_VAINQUEURS
+COMPUTE WidxTab = (2 * Wcompt) - 1
+MOVE WTabId(WidxTab) TO Wid2
+COMPUTE WidxTab2 = 2 * Wcompt
+MOVE WTabId(WidxTab2) TO Wid
+DISPLAY 'Rencontre generee : joueur ' Wid2 ' contre joueur ' Wid
+       MOVE Wtour TO WhistTour
+       PERFORM WITH TEST AFTER UNTIL Wid3 = Wid OR Wid3 = Wid2
+              DISPLAY 'Donnez ID du joueur vainqueur'
+              ACCEPT Wid3
+              PERFORM ADD_PTS_JOUEUR
+       END-PERFORM
+       MOVE Wid2 to fder_idJ1
+       MOVE Wid to fder_idJ2
+       MOVE Wid3 to fder_idV
+       MOVE WidT TO fder_idT
+       MOVE Wtour TO fder_tour
+       STRING WidT'-'Wtour INTO fder_touridT
+       CLOSE  fderoulement
+       OPEN I-O fderoulement
+       WRITE fderTamp
+              INVALID KEY MOVE 0 TO Wbeug
+              NOT INVALID KEY
+                     MOVE 1 TO Wbeug
+                     PERFORM HISTORISER_MATCH
+       END-WRITE
+       DISPLAY fder_stat
+       CLOSE fderoulement.
 
+      *> Procédure qui attribue les points au vainqueur, le gain dépend de la force de l adversaire battu
        ADD_PTS_JOUEUR.
 MOVE 0 TO Wtrouve
 OPEN I-O fjoueurs
@@ -1287,14 +1783,68 @@ READ fjoueurs
               MOVE 1 TO Wtrouve
               DISPLAY 'Le joueur n existe pas'
        NOT INVALID KEY
+              MOVE fjo_pts TO WwinPts
+              IF Wid3 = Wid2 THEN
+                     MOVE Wid TO WloserId
+              ELSE
+                     MOVE Wid2 TO WloserId
+              END-IF
+              MOVE WloserId TO fjo_id
+              READ fjoueurs
+                     INVALID KEY
+                            MOVE WwinPts TO WoppPts
+                     NOT INVALID KEY
+                            MOVE fjo_pts TO WoppPts
+              END-READ
               EVALUATE Wrang
-                     WHEN 1 COMPUTE fjo_pts = fjo_pts + 25
-                     WHEN 2 COMPUTE fjo_pts = fjo_pts + 50
-                     WHEN 3 COMPUTE fjo_pts = fjo_pts + 100
+                     WHEN 1 MOVE 25 TO WbaseK
+                     WHEN 2 MOVE 50 TO WbaseK
+                     WHEN 3 MOVE 100 TO WbaseK
               END-EVALUATE
-              REWRITE fjoTamp
+*>Gain proportionnel a l ecart de points, avec le gain de base comme plancher
+              COMPUTE Wdiff = WoppPts - WwinPts
+              COMPUTE Wgain = WbaseK + (Wdiff / 20)
+              IF Wgain < 1 THEN
+                     MOVE 1 TO Wgain
+              END-IF
+              MOVE Wid3 TO fjo_id
+              READ fjoueurs
+                     INVALID KEY
+                            DISPLAY 'Le joueur n existe pas'
+                     NOT INVALID KEY
+                            MOVE fjo_pts TO Wancien_pts
+                            COMPUTE fjo_pts = fjo_pts + Wgain
+                            REWRITE fjoTamp
+                            MOVE fjo_pts TO Wnouveau_pts
+                            PERFORM HISTORISER_PTS
+              END-READ
 END-READ
 CLOSE fjoueurs.
+      *> Procédure qui journalise un changement de points dans le fichier historique (audit)
+       HISTORISER_PTS.
+ACCEPT Whist_date FROM DATE YYYYMMDD
+ACCEPT Whist_heure FROM TIME
+MOVE SPACES TO fhistTamp
+STRING Whist_date '-' Whist_heure
+       ' PTS TOURNOI=' WidT ' TOUR=' WhistTour ' JOUEUR=' Wid3
+       ' ANCIEN=' Wancien_pts ' NOUVEAU=' Wnouveau_pts
+       DELIMITED BY SIZE INTO fhistTamp
+OPEN EXTEND fhistorique
+WRITE fhistTamp
+CLOSE fhistorique.
+      *> Procédure qui journalise l enregistrement d un résultat de rencontre dans le fichier historique (audit)
+       HISTORISER_MATCH.
+ACCEPT Whist_date FROM DATE YYYYMMDD
+ACCEPT Whist_heure FROM TIME
+MOVE SPACES TO fhistTamp
+STRING Whist_date '-' Whist_heure
+       ' MATCH TOURNOI=' fder_idT ' TOUR=' fder_tour
+       ' J1=' fder_idJ1 ' J2=' fder_idJ2
+       ' ANCIEN=NEANT NOUVEAU VAINQUEUR=' fder_idV
+       DELIMITED BY SIZE INTO fhistTamp
+OPEN EXTEND fhistorique
+WRITE fhistTamp
+CLOSE fhistorique.
 
 RECHERCHE_deridjoueur1.
            OPEN Input fderoulement
@@ -1807,6 +2357,7 @@ RECHERCHE_partietemps.
           CLOSE fjoueurs.
 
 
+      *> Procédure qui affiche le podium complet d un tournoi (1er, 2eme, 3eme et 4eme) et pas seulement le vainqueur
        AFFICHE_VAINQUEUR.
 
 PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
@@ -1815,14 +2366,17 @@ PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
        ACCEPT WidT
        PERFORM TOURNOI_EXIST
 END-PERFORM
+MOVE 0 TO Wbeug
 OPEN INPUT fderoulement
 MOVE 0 TO Wfin
 MOVE 0 TO WdejaInscrit
 MOVE 0 TO Wfdz
-STRING WidT'-'Wtour INTO fder_touridT
+STRING WidT'-'Wnbtours INTO fder_touridT
 MOVE fder_touridT TO WtouridT
 START fderoulement KEY IS = fder_touridT
-INVALID KEY MOVE DISPLAY 'Tournoi pas termine'
+INVALID KEY
+       DISPLAY 'Tournoi pas termine'
+       MOVE 1 TO Wbeug
 NOT INVALID KEY
 PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR WdejaInscrit = 1 or Wfdz =1
        READ fderoulement NEXT
@@ -1830,14 +2384,54 @@ PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR WdejaInscrit = 1 or Wfdz =1
                      MOVE 1 TO Wfin
        NOT AT END
        IF fder_touridT IS = WtouridT THEN
-              DISPLAY 'Le joueur vainqueur du tournoi est ' fder_idV
-
+              MOVE 1 TO WdejaInscrit
+              MOVE fder_idV TO Wid3
+              IF fder_idV = fder_idJ1 THEN
+                     MOVE fder_idJ2 TO Wid2
+              ELSE
+                     MOVE fder_idJ1 TO Wid2
+              END-IF
        ELSE
               MOVE 1 TO Wfdz
        END-IF
        END-READ
 END-PERFORM
 END-START
+CLOSE fderoulement
+IF Wbeug = 0 THEN
+       DISPLAY '==========================='
+       DISPLAY 'PODIUM DU TOURNOI ' WidT
+       DISPLAY '1ere place : joueur ' Wid3
+       DISPLAY '2eme place : joueur ' Wid2
+       OPEN INPUT fderoulement
+       MOVE 0 TO Wfin
+       MOVE 0 TO Wfdz
+       STRING WidT'-50' INTO fder_touridT
+       MOVE fder_touridT TO WtouridT
+       START fderoulement KEY IS = fder_touridT
+              INVALID KEY
+                     DISPLAY '3eme/4eme place : non disputee (pas de match de classement enregistre)'
+              NOT INVALID KEY
+                     PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wfdz = 1
+                            READ fderoulement NEXT
+                                   AT END
+                                          MOVE 1 TO Wfin
+                                   NOT AT END
+                                          IF fder_touridT IS = WtouridT THEN
+                                                 DISPLAY '3eme place : joueur ' fder_idV
+                                                 IF fder_idV = fder_idJ1 THEN
+                                                        DISPLAY '4eme place : joueur ' fder_idJ2
+                                                 ELSE
+                                                        DISPLAY '4eme place : joueur ' fder_idJ1
+                                                 END-IF
+                                          ELSE
+                                                 MOVE 1 TO Wfdz
+                                          END-IF
+                            END-READ
+                     END-PERFORM
+       END-START
+       CLOSE fderoulement
+END-IF.
 
 
 
